@@ -0,0 +1,18 @@
+      *>****************************************************************
+      *> Copybook:  GC99HISC.CPY
+      *> Purpose:   Record layout for GC99HISC.DAT, the score history
+      *>            file written by GC99SNAKE at game-over and read
+      *>            back by the GC99RPT leaderboard report.
+      *> Key:       HISC-KEY (date+time+initials) keeps every game as
+      *>            its own record; HISC-INITIALS is an alternate key
+      *>            (duplicates allowed) so the file can still be
+      *>            looked up by player.
+      *>****************************************************************
+       01  GC99HISC-REC.
+           05  HISC-KEY.
+               10  HISC-DATE        pic 9(08).
+               10  HISC-TIME        pic 9(06).
+               10  HISC-INITIALS    pic x(03).
+           05  HISC-SNAKELEN        pic 9(04).
+           05  HISC-SIZEROW         pic 9(03).
+           05  HISC-SIZECOL         pic 9(03).
