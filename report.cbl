@@ -0,0 +1,204 @@
+              >> SOURCE FORMAT IS FREE
+*>****************************************************************
+*> Purpose:    Batch leaderboard / activity report for the GC99SNAKE
+*>             score history file. Reads GC99HISC.DAT and prints a
+*>             Top-10 leaderboard plus a count of games played today.
+*> Author:     E.Di Lorenzo
+*> Tectonics:  cobc -x GC99RPT.COB (compile with GnuCOBOL 3.1 or greater)
+*> Parameters: none
+*> License:    GNU Lesser General Public License
+*> Version:    1.0 2026.08.09
+*> Changelog:  1.0 first release - Top-10 + games-played-today report,
+*>             spooled to GC99RPT.LST for routing to the printer at
+*>             shift end.
+*>
+*> Run this after one or more GC99SNAKE sessions have logged scores.
+*>****************************************************************
+IDENTIFICATION DIVISION.
+program-id. GC99RPT.
+
+ENVIRONMENT DIVISION.
+configuration section.
+
+input-output section.
+file-control.
+    *> score history written by GC99SNAKE at game-over
+    select GC99HISC-FILE assign to "GC99HISC.DAT"
+        organization is indexed
+        access mode is sequential
+        record key is HISC-KEY
+        alternate record key is HISC-INITIALS with duplicates
+        file status is wHiscStatus.
+
+    *> sort work file used to rank the history by score, descending
+    select GC99SORTWK assign to "GC99SRT.TMP".
+
+    *> history sorted by score, descending, for the Top-10 pass
+    select GC99TOP-FILE assign to "GC99TOP.TMP"
+        organization is sequential
+        file status is wTopStatus.
+
+    *> the printed leaderboard/activity report
+    select GC99PRINT-FILE assign to "GC99RPT.LST"
+        organization is line sequential
+        file status is wPrintStatus.
+
+*>****************************************************************
+*>
+*>****************************************************************
+DATA DIVISION.
+file section.
+FD  GC99HISC-FILE.
+COPY 'GC99HISC.CPY'.
+
+SD  GC99SORTWK.
+COPY 'GC99HISC.CPY' REPLACING ==GC99HISC-REC==    BY ==GC99SORT-REC==
+                              ==HISC-KEY==        BY ==SRT-KEY==
+                              ==HISC-DATE==       BY ==SRT-DATE==
+                              ==HISC-TIME==       BY ==SRT-TIME==
+                              ==HISC-INITIALS==   BY ==SRT-INITIALS==
+                              ==HISC-SNAKELEN==   BY ==SRT-SNAKELEN==
+                              ==HISC-SIZEROW==    BY ==SRT-SIZEROW==
+                              ==HISC-SIZECOL==    BY ==SRT-SIZECOL==.
+
+FD  GC99TOP-FILE.
+COPY 'GC99HISC.CPY' REPLACING ==GC99HISC-REC==    BY ==GC99TOP-REC==
+                              ==HISC-KEY==        BY ==TOP-KEY==
+                              ==HISC-DATE==       BY ==TOP-DATE==
+                              ==HISC-TIME==       BY ==TOP-TIME==
+                              ==HISC-INITIALS==   BY ==TOP-INITIALS==
+                              ==HISC-SNAKELEN==   BY ==TOP-SNAKELEN==
+                              ==HISC-SIZEROW==    BY ==TOP-SIZEROW==
+                              ==HISC-SIZECOL==    BY ==TOP-SIZECOL==.
+
+FD  GC99PRINT-FILE.
+01  PRINT-LINE pic x(80).
+
+working-storage section.
+01 wHiscStatus  pic x(2) value "00".
+01 wTopStatus   pic x(2) value "00".
+01 wPrintStatus pic x(2) value "00".
+
+01 wEofSwitch   pic x(1) value 'N'.
+   88 AtEndOfTop          value 'Y'.
+   88 AtEndOfHistory      value 'Y'.
+
+01 wTopCount    pic 9(2)  value 0.
+01 wGamesToday  pic 9(4)  value 0.
+01 wTodayDate   pic 9(8)  value 0.
+01 wRank        pic 9(2)  value 0.
+
+01 wReportDate     pic 9(8)  value 0.
+01 wReportDateEdit pic 9(4)/9(2)/9(2) value 0.
+
+*>****************************************************************
+*>
+*>****************************************************************
+PROCEDURE DIVISION.
+
+  perform InitializeReport thru InitializeReport-Ex
+  perform SortHistory      thru SortHistory-Ex
+  perform PrintTopTen      thru PrintTopTen-Ex
+  perform CountGamesToday  thru CountGamesToday-Ex
+  perform PrintTotals      thru PrintTotals-Ex
+  perform TerminateReport  thru TerminateReport-Ex
+  stop run.
+
+*>****************************************************************
+*> END OF PROGRAM
+*>****************************************************************
+
+InitializeReport.
+    move function current-date(1:8) to wTodayDate
+    move wTodayDate                 to wReportDate
+    move wReportDate                to wReportDateEdit
+    open output GC99PRINT-FILE
+    move "GC99SNAKE  -  SCORE LEADERBOARD / ACTIVITY REPORT"  to PRINT-LINE
+    write PRINT-LINE
+    move spaces                                               to PRINT-LINE
+    string "Run date: " wReportDateEdit delimited by size into PRINT-LINE
+    write PRINT-LINE
+    move spaces to PRINT-LINE
+    write PRINT-LINE.
+InitializeReport-Ex. exit.
+
+SortHistory.
+    sort GC99SORTWK on descending key SRT-SNAKELEN
+        using GC99HISC-FILE
+        giving GC99TOP-FILE.
+SortHistory-Ex. exit.
+
+PrintTopTen.
+    move "TOP 10 SCORES"          to PRINT-LINE
+    write PRINT-LINE
+    move "RANK  INITIALS  SCORE  BOARD SIZE   DATE       TIME" to PRINT-LINE
+    write PRINT-LINE
+    move "----  --------  -----  ----------   --------   --------" to PRINT-LINE
+    write PRINT-LINE
+
+    move 'N' to wEofSwitch
+    move 0   to wRank
+
+    open input GC99TOP-FILE
+    if wTopStatus not = "00" and wTopStatus not = "05"
+        move "*** no score history on file yet ***" to PRINT-LINE
+        write PRINT-LINE
+    else
+        perform PrintOneTopLine thru PrintOneTopLine-Ex
+            until AtEndOfTop or wRank = 10
+    end-if
+    close GC99TOP-FILE.
+PrintTopTen-Ex. exit.
+
+PrintOneTopLine.
+    read GC99TOP-FILE
+        at end move 'Y' to wEofSwitch
+    end-read
+
+    if not AtEndOfTop
+        add 1 to wRank
+        move spaces to PRINT-LINE
+        string wRank                           delimited by size
+               "    " TOP-INITIALS              delimited by size
+               "      " TOP-SNAKELEN             delimited by size
+               "   " TOP-SIZEROW " x " TOP-SIZECOL  delimited by size
+               "   " TOP-DATE                   delimited by size
+               "   " TOP-TIME                   delimited by size
+               into PRINT-LINE
+        write PRINT-LINE
+    end-if.
+PrintOneTopLine-Ex. exit.
+
+CountGamesToday.
+    move 'N' to wEofSwitch
+    move 0   to wGamesToday
+    open input GC99HISC-FILE
+    if wHiscStatus = "00"
+        perform CountOneGame thru CountOneGame-Ex until AtEndOfHistory
+    end-if
+    close GC99HISC-FILE.
+CountGamesToday-Ex. exit.
+
+CountOneGame.
+    read GC99HISC-FILE next record
+        at end move 'Y' to wEofSwitch
+    end-read
+
+    if not AtEndOfHistory and HISC-DATE in GC99HISC-REC = wTodayDate
+        add 1 to wGamesToday
+    end-if.
+CountOneGame-Ex. exit.
+
+PrintTotals.
+    move spaces to PRINT-LINE
+    write PRINT-LINE
+    move spaces to PRINT-LINE
+    string "Games played today: " wGamesToday delimited by size into PRINT-LINE
+    write PRINT-LINE.
+PrintTotals-Ex. exit.
+
+TerminateReport.
+    close GC99PRINT-FILE.
+TerminateReport-Ex. exit.
+
+End program GC99RPT.
