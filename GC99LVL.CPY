@@ -0,0 +1,15 @@
+      *>****************************************************************
+      *> Copybook:  GC99LVL.CPY
+      *> Purpose:   Record layout for GC99LVL.DAT, the optional level /
+      *>            board-size progression file loaded by GC99SNAKE at
+      *>            startup. One record per level, in ascending
+      *>            LVL-THRESHOLD order; LVL-THRESHOLD is the SNAKELEN
+      *>            at which that level's board size takes over.
+      *>            Absent file = the original fixed 13x20 board.
+      *>****************************************************************
+       01  GC99LVL-REC.
+           05  LVL-THRESHOLD    pic 9(04).
+           05  LVL-SIZEROW      pic 9(03).
+           05  LVL-SIZECOL      pic 9(03).
+           05  LVL-BASELIN      pic 9(03).
+           05  LVL-BASECOL      pic 9(03).
