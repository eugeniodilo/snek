@@ -0,0 +1,24 @@
+      *>****************************************************************
+      *> Copybook:  GC99CHK.CPY
+      *> Purpose:   Record layout for GC99CHK.DAT, the mid-session
+      *>            checkpoint written by GC99SNAKE every few moves (or
+      *>            on demand) so a dropped session can be resumed on
+      *>            the same board instead of forcing a full restart.
+      *>            Single-record file, rewritten on every checkpoint.
+      *>****************************************************************
+       01  GC99CHK-REC.
+           05  CHK-SNAKELEN          pic 9(04).
+           05  CHK-FOOD.
+               10  CHK-FOODROW       pic 9(02).
+               10  CHK-FOODCOL       pic 9(02).
+           05  CHK-CUR-DIRECTION     pic 9(01).
+           05  CHK-OLD-DIRECTION     pic 9(01).
+           05  CHK-LEVEL             pic 9(02).
+           05  CHK-SIZEROW           pic 9(03).
+           05  CHK-SIZECOL           pic 9(03).
+           05  CHK-BASELIN           pic 9(03).
+           05  CHK-BASECOL           pic 9(03).
+           05  CHK-SNAKE.
+               10  CHK-SNAKEPART occurs 600.
+                   15  CHK-SNAKEROW  pic 9(02).
+                   15  CHK-SNAKECOL  pic 9(02).
