@@ -0,0 +1,15 @@
+      *>****************************************************************
+      *> Copybook:  GC99AUD.CPY
+      *> Purpose:   Record layout for GC99AUD.DAT, the session audit
+      *>            log written once by GC99SNAKE as each run ends -
+      *>            whether that run played a game or the operator
+      *>            backed out at the startup prompt.
+      *>****************************************************************
+       01  GC99AUD-REC.
+           05  AUD-START-DATE       pic 9(08).
+           05  AUD-START-TIME       pic 9(06).
+           05  AUD-END-DATE         pic 9(08).
+           05  AUD-END-TIME         pic 9(06).
+           05  AUD-SNAKELEN         pic 9(04).
+           05  AUD-EXIT-REASON      pic 9(02).
+           05  AUD-BOX-FALLBACKS    pic 9(04).
