@@ -0,0 +1,21 @@
+      *>****************************************************************
+      *> Copybook:  GC01BOX.CPY
+      *> Purpose:   Linkage layout for the GC01BOX box-drawing subprogram.
+      *>            CALL "GC01BOX" USING BOX-AREA draws a single box on
+      *>            the screen using the coordinates/colors/style below.
+      *> Box-rc:    packed "r1c1r2c2" coordinates, 3 digits each, moved
+      *>            as one alphanumeric field or built from the r1/c1/r2/c2
+      *>            sub-fields.
+      *> Box-style: 'S'=single line 'D'=double line 'H'=half-block
+      *> Box-Shadow:'Y'=drop shadow  'N'=no shadow
+      *>****************************************************************
+       01  BOX-AREA.
+           05  Box-bco         pic 9(1).
+           05  Box-fco         pic 9(1).
+           05  Box-style       pic x(1).
+           05  Box-Shadow      pic x(1).
+           05  Box-rc.
+               10  Box-r1      pic 9(3).
+               10  Box-c1      pic 9(3).
+               10  Box-r2      pic 9(3).
+               10  Box-c2      pic 9(3).
