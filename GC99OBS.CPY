@@ -0,0 +1,10 @@
+      *>****************************************************************
+      *> Copybook:  GC99OBS.CPY
+      *> Purpose:   Record layout for GC99OBS.DAT, an optional obstacle
+      *>            course loaded by GC99SNAKE at startup. One record
+      *>            per obstacle pixel, row/col on the playing field.
+      *>            Absent file = empty board, same as before.
+      *>****************************************************************
+       01  GC99OBS-REC.
+           05  OBS-ROW          pic 9(02).
+           05  OBS-COL          pic 9(02).
