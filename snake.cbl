@@ -28,11 +28,101 @@ special-names.
     CRT STATUS IS wCRT-STATUS.    *> Return Code from Accept (ex.PF Keys, Mouse Keys)
     CURSOR     IS wCursorRowCol.  *> Cursor Position
 
+input-output section.
+file-control.
+    *> history of every game played, one record per game, so the
+    *> breakroom crew can see who holds the record without relying
+    *> on someone remembering to shout their score
+    select GC99HISC-FILE assign to "GC99HISC.DAT"
+        organization is indexed
+        access mode is dynamic
+        record key is HISC-KEY
+        alternate record key is HISC-INITIALS with duplicates
+        file status is wHiscStatus.
+
+    *> mid-session checkpoint so a dropped session can be resumed
+    *> instead of forcing a full restart
+    select GC99CHK-FILE assign to "GC99CHK.DAT"
+        organization is sequential
+        file status is wChkStatus.
+
+    *> optional obstacle layout, row/col pairs, loaded onto the board
+    *> at startup if the file is present
+    select GC99OBS-FILE assign to "GC99OBS.DAT"
+        organization is sequential
+        file status is wObsStatus.
+
+    *> board size / level progression, one record per level; optional,
+    *> falls back to the original fixed 13x20 board when absent
+    select GC99LVL-FILE assign to "GC99LVL.DAT"
+        organization is sequential
+        file status is wLvlStatus.
+
+    *> one record per run, written at exit, for ops to see how/when
+    *> every session ended
+    select GC99AUD-FILE assign to "GC99AUD.DAT"
+        organization is sequential
+        file status is wAudStatus.
+
 *>****************************************************************
 *>
 *>****************************************************************
 DATA DIVISION.
+file section.
+FD  GC99HISC-FILE.
+COPY 'GC99HISC.CPY'.
+
+FD  GC99CHK-FILE.
+COPY 'GC99CHK.CPY'.
+
+FD  GC99OBS-FILE.
+COPY 'GC99OBS.CPY'.
+
+FD  GC99LVL-FILE.
+COPY 'GC99LVL.CPY'.
+
+FD  GC99AUD-FILE.
+COPY 'GC99AUD.CPY'.
+
 working-storage section.
+01 wHiscStatus pic x(2) value "00".
+01 wChkStatus  pic x(2) value "00".
+01 wChkCounter pic 9(3) value 0.
+01 wChkEvery   pic 9(3) value 10.
+01 wResumeFlag pic x(1) value 'N'.
+01 wObsStatus  pic x(2) value "00".
+01 wObsEof     pic x(1) value 'N'.
+
+*> wall behaviour: wrap-around (classic "snek") or classic
+*> bordered-board collision, operator's choice at startup
+01 wWallMode pic x(1) value 'W'.
+   88 WrapAroundMode value 'W' 'w'.
+   88 ClassicWallMode value 'C' 'c'.
+01 wWallHit  pic x(1) value 'N'.
+
+*> level / board-size progression, loaded from GC99LVL.DAT
+01 wLvlStatus pic x(2) value "00".
+01 wLvlEof    pic x(1) value 'N'.
+01 wMaxLevels constant as 10.
+01 wLevelCount pic 9(02) value 0.
+01 wCurLevel   pic 9(02) value 1.
+01 LEVEL-TABLE.
+   05 LEVEL-ENTRY occurs wMaxLevels indexed by lvlIdx.
+      10 LVL-TAB-THRESHOLD pic 9(04).
+      10 LVL-TAB-SIZEROW   pic 9(03).
+      10 LVL-TAB-SIZECOL   pic 9(03).
+      10 LVL-TAB-BASELIN   pic 9(03).
+      10 LVL-TAB-BASECOL   pic 9(03).
+
+*> session audit log
+01 wAudStatus        pic x(2) value "00".
+01 wAuditStartDate    pic 9(08) value 0.
+01 wAuditStartTime    pic 9(08) value 0.
+01 wBoxFallbackCount  pic 9(04) value 0.
+01 wExitReason        pic 9(02) value 0.
+   88 ExitNormalGameOver value 1.
+   88 ExitUserEscape     value 2.
+   88 ExitUserDeclined   value 9.
 01 black   constant as 0.
 01 blue    constant as 1.
 01 green   constant as 2.
@@ -54,6 +144,10 @@ working-storage section.
 78 wSnakeChar-fco value yellow.
 78 wFoodChar-bco  value green.
 78 wFoodChar-fco  value red.
+78 wObstacleChar1 value '*'.
+01 wObstacleChar pic x value '*'.
+78 wObstacleChar-bco value black.
+78 wObstacleChar-fco value cyan.
 78 wBox-bco       value red.
 78 wBox-fco       value white.
 
@@ -70,12 +164,24 @@ working-storage section.
 01 wIndRow     PIC 9(03) value zero.
 01 wIndCol     PIC 9(03) value zero.
 
+*> remembers where/how big the last field box drawn on screen was, so
+*> a level-up or checkpoint resume that repositions the box can blank
+*> the old frame before the new one is drawn over it
+01 wHaveOldBox   pic x(01) value 'N'.
+01 wPrevBaseLin  PIC 9(03) value 05.
+01 wPrevBaseCol  PIC 9(03) value 10.
+01 wPrevSizeRow  PIC 9(03) value 13.
+01 wPrevSizeCol  PIC 9(03) value 20.
+01 wClearLin     PIC 9(03) value zero.
+01 wClearWidth   PIC 9(03) value zero.
+01 wBlankLine    pic x(32) value spaces.
+
 01 old-direction pic 9(1) value 3.
 01 cur-direction pic 9(1) value 3.
 
-*> The snake, board is 13 (ROW) x 20 (COL)  max-length is 260
+*> The snake, board is up to 20 (ROW) x 30 (COL), max-length 600
 01 snake.
-   05 snakePart occurs 260 indexed by snakeIdx.
+   05 snakePart occurs 600 indexed by snakeIdx.
       10 snakeRow pic 9(2).
       10 snakeCol pic 9(2).
 01 snakeLen pic 9(4)  value 1.
@@ -87,24 +193,45 @@ working-storage section.
     05 foodRow pic 9(2).
     05 foodCol pic 9(2).
 
-01 wSize constant as 13.
-01 wSizeRow constant as 13.
-01 wSizeCol constant as 20.
+*> playfield dimensions are level-driven (see GC99LVL.CPY / LoadLevels);
+*> the table below is allocated at the largest size any level can ask
+*> for, and only the current wSizeRow x wSizeCol slice of it is used
+01 wMaxSizeRow constant as 20.
+01 wMaxSizeCol constant as 30.
+01 wSizeRow PIC 9(03) value 13.
+01 wSizeCol PIC 9(03) value 20.
+
+*> physical screen limits (matches the 25x80 area the big background
+*> box is drawn into) - a level's BASELIN/BASECOL plus its (already
+*> table-clamped) SIZEROW/SIZECOL must keep the field box's border on
+*> this screen, the same as LoadOneObstacle bounds-checks OBS-ROW/COL
+01 wMaxScreenLin constant as 25.
+01 wMaxScreenCol constant as 80.
 01 game-screen.
-   05 screen-row occurs wSizeRow.
-      10 ScreenPixel pic x(1) occurs wSizeCol.
+   05 screen-row occurs wMaxSizeRow.
+      10 ScreenPixel pic x(1) occurs wMaxSizeCol.
 
 01 CreateFood pic X(1) value 'Y'.
 01 SnakeGrew  pic X(1) value 'Y'.
 
 01 wDummy       PIC X(01) VALUE SPACE.
 01 wAnswer      pic x(01) value space.
+01 wPlayerInitials pic x(03) value spaces.
+
+*> QA replay support - seed FUNCTION RANDOM so two runs produce the
+*> exact same food sequence
+01 wSeedEntry   pic x(05) value spaces.
+01 wRandomSeed  pic 9(05) value 0.
+01 wSeeded      pic x(01) value 'N'.
+01 wDummyRandom pic 9v9(9).
 
 78  K-UP          VALUE 2003.
 78  K-DOWN        VALUE 2004.
 78  K-LEFT        VALUE 2009.
 78  K-RIGHT       VALUE 2010.
 78  K-ESCAPE      VALUE 2005.
+78  K-CHECKPOINT  VALUE 1005. *> F5 - manual "save game" key
+78  K-MOUSE-CLICK VALUE 2041. *> left mouse button press
 
 01  wCursorRowCol    PIC 9(06) value 0000.
 01  redefines wCursorRowCol .
@@ -113,6 +240,11 @@ working-storage section.
  01 wCRT-STATUS      PIC 9(04) VALUE 9999.
  01 wInt             binary-short signed.
 
+*> mouse-steering support - the click position, relative to the
+*> snake's head, picks the quadrant (and so the new direction)
+01  wMouseRowDiff    pic s9(3) value 0.
+01  wMouseColDiff    pic s9(3) value 0.
+
  *>  mouse mask, apply to COB_MOUSE_FLAGS
 78  COB-AUTO-MOUSE-HANDLING VALUE 1.
 78  COB-ALLOW-LEFT-DOWN     VALUE 2.
@@ -133,12 +265,27 @@ COPY 'GC01BOX.CPY'.
 *>****************************************************************
 PROCEDURE DIVISION.
 
+  *> session audit log - remember when this run started so WriteAuditLog
+  *> can log a start-to-end record no matter how the run ends
+  move function current-date(1:8) to wAuditStartDate
+  move function current-date(9:6) to wAuditStartTime
+
   perform AcceptParameters thru AcceptParameters-Ex
   initialize game-screen replacing alphanumeric data by wFieldChar
 
   perform InitialSettings  thru InitialSettingsEx
-  move wSnakeChar to ScreenPixel(1 1)
-  move 1          to snakeCol(1) snakeRow(1)
+
+  if wResumeFlag = 'Y'
+      perform ReadCheckpoint thru ReadCheckpoint-Ex
+      perform DrawFieldBox   thru DrawFieldBox-Ex
+  end-if
+
+  if wResumeFlag = 'Y'
+      perform RestoreScreenFromState thru RestoreScreenFromState-Ex
+  else
+      move wSnakeChar to ScreenPixel(1 1)
+      move 1          to snakeCol(1) snakeRow(1)
+  end-if
 
 
   *> ***************************************************************
@@ -149,9 +296,8 @@ PROCEDURE DIVISION.
       *> create food
       if CreateFood = 'Y'
             perform until ScreenPixel(foodRow, foodCol) = wFieldChar
-                *> Random isn't seeded
-                compute foodCol = function random * 10 + 1
-                compute foodRow = function random * 10 + 1
+                compute foodCol = function random * wSizeCol + 1
+                compute foodRow = function random * wSizeRow + 1
             end-perform
             move wFoodChar to ScreenPixel(foodRow, foodCol)
             move "N"       to CreateFood
@@ -169,6 +315,8 @@ PROCEDURE DIVISION.
                        display ScreenPixel (wIndRow, wIndCol) at line wLin col wCol :BCOL: wSnakeChar-bco :FCOL: wSnakeChar-fco highlight blink
                   when ScreenPixel (wIndRow, wIndCol) = wFoodChar
                        display ScreenPixel (wIndRow, wIndCol) at line wLin col wCol :BCOL: wFoodChar-bco  :FCOL: wFoodChar-fco  highlight blink
+                  when ScreenPixel (wIndRow, wIndCol) = wObstacleChar
+                       display ScreenPixel (wIndRow, wIndCol) at line wLin col wCol :BCOL: wObstacleChar-bco :FCOL: wObstacleChar-fco highlight
                end-evaluate
             end-perform
         end-perform
@@ -190,7 +338,7 @@ PROCEDURE DIVISION.
 
 
         *> A C C E P T   (WAIT) USER ACTION
-        accept wDummy at 2479 with auto-skip :BCOL: wBox-bco  :FCOL: wBox-fco  end-accept
+        accept wDummy at 2479 with auto end-accept
 
         evaluate true
             when wCRT-STATUS = K-UP    and not old-direction = DIR-DOWN
@@ -201,6 +349,12 @@ PROCEDURE DIVISION.
                 move DIR-DOWN to cur-direction
             when wCRT-STATUS = K-RIGHT and not old-direction = DIR-LEFT
                 move DIR-RIGHT to cur-direction
+            when wCRT-STATUS = K-MOUSE-CLICK
+                perform SteerByMouseClick thru SteerByMouseClick-Ex
+            when wCRT-STATUS = K-CHECKPOINT
+                perform WriteCheckpoint thru WriteCheckpoint-Ex
+                move 0 to wChkCounter
+                exit perform cycle *> --> wait for other user action
             when other
                 exit perform cycle *> --> wait for other user action
         end-evaluate
@@ -208,24 +362,39 @@ PROCEDURE DIVISION.
         *> get-next-pos
         move snakeCol(1) to nextSnakeCol
         move snakeRow(1) to nextSnakeRow
+        move 'N'         to wWallHit
         evaluate true
             when cur-direction = DIR-UP
-                if snakeRow(1) = 1 move wSizeRow to nextSnakeRow
-                else               subtract 1 from snakeRow(1) giving nextSnakeRow end-if
+                if snakeRow(1) = 1
+                    if ClassicWallMode move 'Y' to wWallHit
+                    else               move wSizeRow to nextSnakeRow end-if
+                else subtract 1 from snakeRow(1) giving nextSnakeRow end-if
             when cur-direction = DIR-LEFT
-                if snakeCol(1) = 1 move wSizeCol to nextSnakeCol
-                else               subtract 1 from snakeCol(1) giving nextSnakeCol end-if
+                if snakeCol(1) = 1
+                    if ClassicWallMode move 'Y' to wWallHit
+                    else               move wSizeCol to nextSnakeCol end-if
+                else subtract 1 from snakeCol(1) giving nextSnakeCol end-if
             when cur-direction = DIR-DOWN
-                if snakeRow(1) = wSizeRow move 1 to nextSnakeRow
-                else                      add  1 to snakeRow(1) giving nextSnakeRow end-if
+                if snakeRow(1) = wSizeRow
+                    if ClassicWallMode move 'Y' to wWallHit
+                    else               move 1 to nextSnakeRow end-if
+                else add  1 to snakeRow(1) giving nextSnakeRow end-if
             when cur-direction = DIR-RIGHT
-                if snakeCol(1) = wSizeCol move 1 to nextSnakeCol
-                else                      add  1 to snakeCol(1) giving nextSnakeCol end-if
+                if snakeCol(1) = wSizeCol
+                    if ClassicWallMode move 'Y' to wWallHit
+                    else               move 1 to nextSnakeCol end-if
+                else add  1 to snakeCol(1) giving nextSnakeCol end-if
         end-evaluate
 
+        if wWallHit = 'Y'
+            *> classic mode - running into the border ends the game
+            exit perform
+        end-if
+
         move 'N' to SnakeGrew
         if ScreenPixel(nextSnakeRow, nextSnakeCol) = wSnakeChar
-            *> snake on snake itself = game over
+            or ScreenPixel(nextSnakeRow, nextSnakeCol) = wObstacleChar
+            *> snake on snake itself, or on an obstacle, = game over
             exit perform
         else
             *> snake on food
@@ -234,6 +403,7 @@ PROCEDURE DIVISION.
                 compute snakeCol(snakeLen) = snakeCol(snakeLen - 1)
                 compute snakeRow(snakeLen) = snakeRow(snakeLen - 1)
                 move 'Y' to CreateFood SnakeGrew
+                perform CheckLevelUp thru CheckLevelUp-Ex
                 *> display wDummy at 1020 with beep
                 *> CALL X"E5" *> sounds a BEEP !
             end-if
@@ -252,6 +422,13 @@ PROCEDURE DIVISION.
         move nextSnakeRow to snakeRow(1)
         move cur-direction to old-direction
 
+        *> automatic checkpoint every wChkEvery moves
+        add 1 to wChkCounter
+        if wChkCounter >= wChkEvery
+            perform WriteCheckpoint thru WriteCheckpoint-Ex
+            move 0 to wChkCounter
+        end-if
+
   end-perform
   *> ***************************************************************
   *>  E N D   O F   G A M E   L O O P
@@ -260,6 +437,16 @@ PROCEDURE DIVISION.
 
   display " GAME OVER! Score: " at 0230
   display snakeLen              at 0249 accept omitted
+
+  perform WriteHighScore thru WriteHighScore-Ex
+
+  if wCRT-STATUS = K-ESCAPE
+      set ExitUserEscape   to true
+  else
+      set ExitNormalGameOver to true
+  end-if
+  perform WriteAuditLog thru WriteAuditLog-Ex
+
     display ' ' at 0101 with blank screen *> clear screen
     display ' ' at 2101
   stop run.
@@ -267,6 +454,144 @@ PROCEDURE DIVISION.
 *> END OF PROGRAM
 *>****************************************************************
 
+WriteHighScore.
+    *> log this game into the score history file so the record
+    *> can be reported on later (see GC99RPT)
+    move function current-date(1:8) to HISC-DATE
+    move function current-date(9:6) to HISC-TIME
+    move wPlayerInitials            to HISC-INITIALS
+    move snakeLen                   to HISC-SNAKELEN
+    move wSizeRow                   to HISC-SIZEROW
+    move wSizeCol                   to HISC-SIZECOL
+
+    open i-o GC99HISC-FILE
+    if wHiscStatus = "35"
+        open output GC99HISC-FILE
+        close GC99HISC-FILE
+        open i-o GC99HISC-FILE
+    end-if
+
+    if wHiscStatus not = "00"
+        display "*** unable to open high score file, status " wHiscStatus " ***" at 0101
+    else
+        write GC99HISC-REC
+            invalid key
+                display "*** unable to record high score, duplicate key ***" at 0101
+        end-write
+        close GC99HISC-FILE
+    end-if.
+WriteHighScore-Ex. exit.
+
+WriteAuditLog.
+    *> one record per run - logged whether the operator played a game
+    *> or backed out at the startup prompt
+    move wAuditStartDate             to AUD-START-DATE
+    move wAuditStartTime             to AUD-START-TIME
+    move function current-date(1:8)  to AUD-END-DATE
+    move function current-date(9:6)  to AUD-END-TIME
+    move snakeLen                    to AUD-SNAKELEN
+    move wExitReason                 to AUD-EXIT-REASON
+    move wBoxFallbackCount           to AUD-BOX-FALLBACKS
+
+    open extend GC99AUD-FILE
+    if wAudStatus = "05" or wAudStatus = "35"
+        open output GC99AUD-FILE
+        close GC99AUD-FILE
+        open extend GC99AUD-FILE
+    end-if
+
+    if wAudStatus not = "00"
+        display "*** unable to open audit log file, status " wAudStatus " ***" at 0101
+    else
+        write GC99AUD-REC
+        close GC99AUD-FILE
+    end-if.
+WriteAuditLog-Ex. exit.
+
+WriteCheckpoint.
+    *> single-record checkpoint file, rewritten every wChkEvery moves
+    *> (or on demand via K-CHECKPOINT) so a dropped session can resume
+    move snakeLen      to CHK-SNAKELEN
+    move food          to CHK-FOOD
+    move cur-direction to CHK-CUR-DIRECTION
+    move old-direction to CHK-OLD-DIRECTION
+    move wCurLevel     to CHK-LEVEL
+    move wSizeRow      to CHK-SIZEROW
+    move wSizeCol      to CHK-SIZECOL
+    move wBaseLin      to CHK-BASELIN
+    move wBaseCol      to CHK-BASECOL
+    move snake          to CHK-SNAKE
+
+    open output GC99CHK-FILE
+    if wChkStatus not = "00"
+        display "*** unable to write checkpoint, status " wChkStatus " ***" at 0101
+    else
+        write GC99CHK-REC
+        close GC99CHK-FILE
+    end-if.
+WriteCheckpoint-Ex. exit.
+
+ReadCheckpoint.
+    open input GC99CHK-FILE
+    if wChkStatus = "00"
+        read GC99CHK-FILE
+            at end move 'N' to wResumeFlag
+        end-read
+    else
+        move 'N' to wResumeFlag
+    end-if
+
+    if wResumeFlag = 'Y'
+        move CHK-SNAKELEN      to snakeLen
+        move CHK-FOOD          to food
+        move CHK-CUR-DIRECTION to cur-direction
+        move CHK-OLD-DIRECTION to old-direction
+        move CHK-LEVEL         to wCurLevel
+        move CHK-SIZEROW       to wSizeRow
+        move CHK-SIZECOL       to wSizeCol
+        move CHK-BASELIN       to wBaseLin
+        move CHK-BASECOL       to wBaseCol
+        move CHK-SNAKE          to snake
+    else
+        display "*** no saved game found, starting a new game ***" at 0101
+    end-if
+
+    if wChkStatus = "00"
+        close GC99CHK-FILE
+    end-if.
+ReadCheckpoint-Ex. exit.
+
+RestoreScreenFromState.
+    perform varying snakeIdx from 1 by 1 until snakeIdx > snakeLen
+        move wSnakeChar to ScreenPixel(snakeRow(snakeIdx), snakeCol(snakeIdx))
+    end-perform
+    move wFoodChar to ScreenPixel(foodRow, foodCol)
+    move 'N'       to CreateFood.
+RestoreScreenFromState-Ex. exit.
+
+SteerByMouseClick.
+    *> steer towards whichever quadrant, up/down/left/right of the
+    *> snake's head, the player clicked in
+    compute wMouseRowDiff = wCursorRow - (wBaseLin + snakeRow(1))
+    compute wMouseColDiff = wCursorCol - (wBaseCol + snakeCol(1))
+
+    if function abs(wMouseRowDiff) > function abs(wMouseColDiff)
+        if wMouseRowDiff < 0 and not old-direction = DIR-DOWN
+            move DIR-UP   to cur-direction
+        end-if
+        if wMouseRowDiff > 0 and not old-direction = DIR-UP
+            move DIR-DOWN to cur-direction
+        end-if
+    else
+        if wMouseColDiff < 0 and not old-direction = DIR-RIGHT
+            move DIR-LEFT  to cur-direction
+        end-if
+        if wMouseColDiff > 0 and not old-direction = DIR-LEFT
+            move DIR-RIGHT to cur-direction
+        end-if
+    end-if.
+SteerByMouseClick-Ex. exit.
+
 
 AcceptParameters.
   display '  '
@@ -281,12 +606,48 @@ AcceptParameters.
   accept wFoodChar
   if wFoodChar  = space move "#" to wFoodChar  end-if
 
+  if wFieldChar = wSnakeChar  or wFieldChar = wFoodChar or wSnakeChar = wFoodChar
+      or wFieldChar = wObstacleChar or wSnakeChar = wObstacleChar or wFoodChar = wObstacleChar
+      display ' '
+      display '*** Field/Snake/Food characters must all be different (and not "' wObstacleChar '"), try again ***'
+      move space to wFieldChar wSnakeChar wFoodChar
+      go to AcceptParameters
+  end-if
+
+  display 'Player initials (default is "AAA") ...............: ' with no advancing
+  accept wPlayerInitials
+  if wPlayerInitials = spaces move "AAA" to wPlayerInitials end-if
+
+  display 'Random seed for QA replay (blank = not seeded) ....: ' with no advancing
+  accept wSeedEntry
+  if wSeedEntry = spaces
+      move 'N' to wSeeded
+  else
+      if wSeedEntry is numeric
+          move 'Y' to wSeeded
+          move wSeedEntry to wRandomSeed
+      else
+          display ' '
+          display '*** Random seed must be numeric (blank = not seeded), try again ***'
+          move space  to wFieldChar wSnakeChar wFoodChar
+          move spaces to wSeedEntry
+          go to AcceptParameters
+      end-if
+  end-if
+
+  display 'Wall mode: (W)rap-around or (C)lassic collision, default W: ' with no advancing
+  accept wWallMode
+  if not WrapAroundMode and not ClassicWallMode
+      move 'W' to wWallMode
+  end-if
+
   display space
   display '----------------------------------------  '
   display 'Field character ........................: ' wFieldChar
   display 'Snake character ........................: ' wSnakeChar
   display 'Food  character ........................: ' wFoodChar
-  display 'Continue (Y/N or R=Repeat) ? ...........: ' with no advancing
+  display 'Player initials .........................: ' wPlayerInitials
+  display 'Continue (Y/N, R=Repeat, C=resume saved game) ? ........: ' with no advancing
   accept  wAnswer
 
   if wAnswer = 'R' or 'r'
@@ -296,17 +657,32 @@ AcceptParameters.
       go to AcceptParameters
   end-if
 
-  if wAnswer = 'Y' or 'y' or space
+  if wAnswer = 'C' or 'c'
+     move 'Y' to wResumeFlag
+  else
+     move 'N' to wResumeFlag
+  end-if
+
+  if wAnswer = 'Y' or 'y' or 'C' or 'c' or space
      continue
   else
       display space
       display '... Processing ended by the user !' with no advancing
       display space
+      move 0 to snakeLen
+      set ExitUserDeclined to true
+      perform WriteAuditLog thru WriteAuditLog-Ex
       goback
   end-if.
 AcceptParameters-Ex. exit.
 
 InitialSettings.
+  *> QA replay - seed the generator once, up front, so the food
+  *> sequence it produces is reproducible across builds
+  if wSeeded = 'Y'
+      compute wDummyRandom = function random(wRandomSeed)
+  end-if
+
   *> sets in order to detect the PgUp, PgDn, PrtSc(screen print), Esc keys,
   set environment 'COB_SCREEN_EXCEPTIONS' TO 'Y'.
   set environment 'COB_SCREEN_ESC'        TO 'Y'.
@@ -329,46 +705,191 @@ InitialSettings.
   move 'S'   to Box-style
   move 'N'   to Box-Shadow
   move '001001025080' to Box-rc
-  call GC01BOX using BOX-AREA
-       on exception display "program GC01BOX not found, enter to continue without boxes ..." accept omitted end-call
+  call "GC01BOX" using BOX-AREA
+       on exception
+           display "program GC01BOX not found, enter to continue without boxes ..." accept omitted
+           add 1 to wBoxFallbackCount
+  end-call
 
   display ' GnuCOBOL SNAKE GAME V.1.1 '  at 002002 :BCOL: red :FCOL: yellow highlight end-display
   display " use cursor keys to move the snake, ESC to exit."   at 023002 :BCOL: red :FCOL: yellow highlight end-display
 
-  move wFieldChar-bco to Box-bco
-  move wFieldChar-fco to Box-fco
-  move 'S'   to Box-style
-  move 'N'   to Box-Shadow
-  compute Box-r1 = wBaseLin
-  compute Box-c1 = wBaseCol
-  compute Box-r2 = wBaseLin + wSizeRow + 1
-  compute Box-c2 = wBaseCol + wSizeCol + 1
-  call GC01BOX using BOX-AREA
-       on exception display "program GC01BOX not found, enter to continue without boxes ..." accept omitted end-call
+  perform LoadLevels    thru LoadLevels-Ex
+  perform LoadObstacles thru LoadObstacles-Ex
   continue.
 
 InitialSettingsEx. exit.
 
-End program GC99SNAKE.
+LoadLevels.
+    *> board size / level progression, externalized to GC99LVL.DAT so
+    *> operations can retune the course without a recompile; one
+    *> record per level, in ascending SNAKELEN-threshold order
+    move 0   to wLevelCount
+    move 'N' to wLvlEof
+    open input GC99LVL-FILE
+    if wLvlStatus = "00"
+        perform LoadOneLevel thru LoadOneLevel-Ex
+            until wLvlEof = 'Y' or wLevelCount = wMaxLevels
+        close GC99LVL-FILE
+    end-if
+
+    if wLevelCount = 0
+        *> no external level file - fall back to the board this game
+        *> has always shipped with
+        add 1 to wLevelCount
+        move 0  to LVL-TAB-THRESHOLD(1)
+        move 13 to LVL-TAB-SIZEROW(1)
+        move 20 to LVL-TAB-SIZECOL(1)
+        move 05 to LVL-TAB-BASELIN(1)
+        move 10 to LVL-TAB-BASECOL(1)
+    end-if
+
+    move 1 to wCurLevel
+    perform ApplyLevel thru ApplyLevel-Ex.
+LoadLevels-Ex. exit.
+
+LoadOneLevel.
+    read GC99LVL-FILE
+        at end move 'Y' to wLvlEof
+    end-read
+
+    if wLvlEof not = 'Y'
+        add 1 to wLevelCount
+        move LVL-THRESHOLD to LVL-TAB-THRESHOLD(wLevelCount)
+
+        *> clamp to the allocated GAME-SCREEN table - an operator-edited
+        *> GC99LVL.DAT record asking for more than wMaxSizeRow/
+        *> wMaxSizeCol must not drive subscripts past the table
+        if LVL-SIZEROW > wMaxSizeRow
+            move wMaxSizeRow to LVL-TAB-SIZEROW(wLevelCount)
+        else
+            move LVL-SIZEROW to LVL-TAB-SIZEROW(wLevelCount)
+        end-if
+        if LVL-SIZECOL > wMaxSizeCol
+            move wMaxSizeCol to LVL-TAB-SIZECOL(wLevelCount)
+        else
+            move LVL-SIZECOL to LVL-TAB-SIZECOL(wLevelCount)
+        end-if
 
+        *> keep the field box on the physical screen - an out-of-range or
+        *> too-large BASELIN/BASECOL must not drive Box-r2/Box-c2 (in
+        *> DrawFieldBox) past the screen the rest of the display layout
+        *> assumes
+        if LVL-BASELIN < 1
+            move 1 to LVL-TAB-BASELIN(wLevelCount)
+        else
+            if LVL-BASELIN + LVL-TAB-SIZEROW(wLevelCount) + 1 > wMaxScreenLin
+                compute LVL-TAB-BASELIN(wLevelCount) =
+                        wMaxScreenLin - LVL-TAB-SIZEROW(wLevelCount) - 1
+            else
+                move LVL-BASELIN to LVL-TAB-BASELIN(wLevelCount)
+            end-if
+        end-if
 
-       get-next-pos-left.
-           if snake-x(1) = 1 then
-                 move 10 to next-snake-x
-           else
-                 subtract 1 from snake-x(1) giving next-snake-x
-           end-if.
-
-       get-next-pos-down.
-           if snake-y(1) = 10 then
-                 move 1 to next-snake-y
-           else
-                 add 1 to snake-y(1) giving next-snake-y
-           end-if.
-
-       get-next-pos-right.
-           if snake-x(1) = 10 then
-                 move 1 to next-snake-x
-           else
-                 add 1 to snake-x(1) giving next-snake-x
-           end-if.
+        if LVL-BASECOL < 1
+            move 1 to LVL-TAB-BASECOL(wLevelCount)
+        else
+            if LVL-BASECOL + LVL-TAB-SIZECOL(wLevelCount) + 1 > wMaxScreenCol
+                compute LVL-TAB-BASECOL(wLevelCount) =
+                        wMaxScreenCol - LVL-TAB-SIZECOL(wLevelCount) - 1
+            else
+                move LVL-BASECOL to LVL-TAB-BASECOL(wLevelCount)
+            end-if
+        end-if
+    end-if.
+LoadOneLevel-Ex. exit.
+
+ApplyLevel.
+    *> bring the board up to the dimensions for wCurLevel; cells beyond
+    *> the previous size are already wFieldChar since the full
+    *> max-size table is initialized once at the start of the run
+    move LVL-TAB-SIZEROW(wCurLevel) to wSizeRow
+    move LVL-TAB-SIZECOL(wCurLevel) to wSizeCol
+    move LVL-TAB-BASELIN(wCurLevel) to wBaseLin
+    move LVL-TAB-BASECOL(wCurLevel) to wBaseCol
+
+    perform DrawFieldBox thru DrawFieldBox-Ex.
+ApplyLevel-Ex. exit.
+
+DrawFieldBox.
+    *> paint the boundary box for the current wSizeRow/wSizeCol/
+    *> wBaseLin/wBaseCol; shared by level changes and by resuming a
+    *> checkpoint that was saved at a different board size
+    if wHaveOldBox = 'Y'
+        and (wBaseLin not = wPrevBaseLin or wBaseCol not = wPrevBaseCol
+             or wSizeRow not = wPrevSizeRow or wSizeCol not = wPrevSizeCol)
+        *> the box is moving/resizing (level-up, or a checkpoint resume
+        *> that lands at a different position) - wipe the old frame
+        *> first so it doesn't linger next to the new one
+        perform ClearOldFieldArea thru ClearOldFieldArea-Ex
+    end-if
+
+    move wFieldChar-bco to Box-bco
+    move wFieldChar-fco to Box-fco
+    move 'S'   to Box-style
+    move 'N'   to Box-Shadow
+    compute Box-r1 = wBaseLin
+    compute Box-c1 = wBaseCol
+    compute Box-r2 = wBaseLin + wSizeRow + 1
+    compute Box-c2 = wBaseCol + wSizeCol + 1
+    call "GC01BOX" using BOX-AREA
+         on exception
+             display "program GC01BOX not found, enter to continue without boxes ..." accept omitted
+             add 1 to wBoxFallbackCount
+    end-call
+
+    move wBaseLin  to wPrevBaseLin
+    move wBaseCol  to wPrevBaseCol
+    move wSizeRow  to wPrevSizeRow
+    move wSizeCol  to wPrevSizeCol
+    move 'Y'       to wHaveOldBox.
+DrawFieldBox-Ex. exit.
+
+ClearOldFieldArea.
+    *> blank the previous box's full rectangle (border included), row
+    *> by row, before the new box is drawn at its new position/size
+    compute wClearWidth = wPrevSizeCol + 2
+    perform varying wClearLin from wPrevBaseLin by 1
+            until wClearLin > wPrevBaseLin + wPrevSizeRow + 1
+        display wBlankLine(1:wClearWidth) at line wClearLin col wPrevBaseCol
+    end-perform.
+ClearOldFieldArea-Ex. exit.
+
+CheckLevelUp.
+    *> promote to the next level once SNAKELEN crosses its threshold;
+    *> levels only ever grow the board, so the snake never ends up
+    *> stranded outside the new boundary
+    if wCurLevel < wLevelCount
+        and snakeLen >= LVL-TAB-THRESHOLD(wCurLevel + 1)
+            add 1 to wCurLevel
+            perform ApplyLevel thru ApplyLevel-Ex
+    end-if.
+CheckLevelUp-Ex. exit.
+
+LoadObstacles.
+    *> optional obstacle course, row/col pairs, one game-over pixel
+    *> type; the file is entirely optional, no file = empty board
+    move 'N' to wObsEof
+    open input GC99OBS-FILE
+    if wObsStatus = "00"
+        perform LoadOneObstacle thru LoadOneObstacle-Ex until wObsEof = 'Y'
+        close GC99OBS-FILE
+    end-if.
+LoadObstacles-Ex. exit.
+
+LoadOneObstacle.
+    read GC99OBS-FILE
+        at end move 'Y' to wObsEof
+    end-read
+
+    *> bounds-checked against the full allocated table, not just the
+    *> starting level's footprint, so obstacles meant for a board that
+    *> only a later level grows into still survive loading
+    if wObsEof not = 'Y'
+        and OBS-ROW >= 1 and OBS-ROW <= wMaxSizeRow
+        and OBS-COL >= 1 and OBS-COL <= wMaxSizeCol
+            move wObstacleChar to ScreenPixel(OBS-ROW, OBS-COL)
+    end-if.
+LoadOneObstacle-Ex. exit.
+
+End program GC99SNAKE.
